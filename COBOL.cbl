@@ -1,45 +1,508 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. IMC.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-    01 DECISAO       PIC X(1) VALUE SPACE.
-    01 CENTO         PIC 9(3)V99 VALUE 100.00.
-    01 INDIVIDUO.
-        02 NOME       PIC X(20).
-        02 IDADE      PIC 9(3).
-        02 PESO       PIC 9(3).
-        02 ALTURA_CM  PIC 9(3).
-        02 IMC        PIC 9(2)V99 VALUE 0.00.
-    01 ALTURA_M2     PIC 9(4)V99 VALUE 0.00.
-
-PROCEDURE DIVISION.
-    PERFORM UNTIL DECISAO = 's' OR DECISAO = 'S'
-        DISPLAY "DIGITE O NOME: "
-        ACCEPT NOME
-        DISPLAY "DIGITE A IDADE: "
-        ACCEPT IDADE
-        DISPLAY "DIGITE O PESO (EM KG): "
-        ACCEPT PESO
-        DISPLAY "DIGITE A ALTURA (EM CM): "
-        ACCEPT ALTURA_CM
-        COMPUTE ALTURA_M2 = (ALTURA_CM / CENTO) ** 2
-        COMPUTE IMC = PESO / ALTURA_M2
-        DISPLAY "IMC DE ", NOME, ": ", IMC, " KG/M2"
-        IF IMC < 18.5
-            DISPLAY "MAGREZA"
-        ELSE
-            IF IMC < 25
-                DISPLAY "NORMAL"
-            ELSE
-                IF IMC < 30
-                    DISPLAY "SOBREPESO"
-                ELSE
-                    DISPLAY "OBESIDADE"
-                END-IF
-            END-IF
-        END-IF
-        DISPLAY "DIGITE 's' PARA SAIR, OU OUTRA TECLA PARA CONTINUAR: "
-        ACCEPT DECISAO
-    END-PERFORM.
-    STOP RUN.
\ No newline at end of file
+IDENTIFICATION DIVISION.
+PROGRAM-ID. IMC.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQ-RELATORIO ASSIGN TO "RELATORIO.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-RELATORIO.
+    SELECT ARQ-HISTORICO ASSIGN TO HISTORIC
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS HIST-ID-PACIENTE
+        FILE STATUS IS WS-STATUS-HISTORICO.
+    SELECT ARQ-AUDITORIA ASSIGN TO "AUDITORIA.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-AUDITORIA.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQ-RELATORIO.
+    01 LINHA-RELATORIO PIC X(80).
+
+FD  ARQ-AUDITORIA.
+    01 LINHA-AUDITORIA PIC X(120).
+
+FD  ARQ-HISTORICO.
+    01 REG-HISTORICO.
+        02 HIST-ID-PACIENTE   PIC 9(6).
+        02 HIST-NOME          PIC X(20).
+        02 HIST-IMC-ATUAL     PIC 9(3)V99.
+        02 HIST-IMC-ANTERIOR  PIC 9(3)V99.
+        02 HIST-DATA-ULTIMA   PIC 9(8).
+
+WORKING-STORAGE SECTION.
+    01 WS-STATUS-RELATORIO PIC X(2) VALUE SPACES.
+    01 WS-STATUS-HISTORICO PIC X(2) VALUE SPACES.
+    01 WS-STATUS-AUDITORIA PIC X(2) VALUE SPACES.
+    01 WS-DATA-ATUAL       PIC 9(8) VALUE 0.
+    01 WS-HORA-ATUAL       PIC 9(8) VALUE 0.
+    01 WS-OPERADOR         PIC X(20) VALUE SPACES.
+    01 WS-TENDENCIA-IMC    PIC X(30) VALUE SPACES.
+    01 DECISAO       PIC X(1) VALUE SPACE.
+    01 WS-IMC-CALCULAVEL PIC X(1) VALUE 'S'.
+    01 CENTO         PIC 9(3)V99 VALUE 100.00.
+    01 LINHA-AUDITORIA-DET.
+        02 LA-DATA       PIC 9(8).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-HORA       PIC 9(8).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-OPERADOR   PIC X(20).
+        02 LA-ID-PACIENTE PIC 9(6).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-NOME       PIC X(20).
+        02 LA-IDADE      PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-SEXO       PIC X(1).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-PESO       PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-ALTURA     PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-CINTURA    PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-IMC        PIC ZZZ.99.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-CLASSIF    PIC X(10).
+    COPY INDIVIDUO.
+    01 ALTURA_M2     PIC 9(4)V99 VALUE 0.00.
+    01 WS-CLASSIFICACAO PIC X(10) VALUE SPACES.
+    01 IDADE-ADULTA      PIC 9(3) VALUE 18.
+    01 WS-RAZAO-CINTURA-ALTURA PIC 9V99 VALUE 0.
+    01 WS-PESO-IDEAL-MIN       PIC 9(3)V99 VALUE 0.
+    01 WS-PESO-IDEAL-MAX       PIC 9(3)V99 VALUE 0.
+    01 IMC-NORMAL-MINIMO       PIC 9(2)V99 VALUE 18.5.
+    01 IMC-NORMAL-MAXIMO       PIC 9(2)V99 VALUE 24.9.
+
+    01 IDADE-MINIMA      PIC 9(3) VALUE 0.
+    01 IDADE-MAXIMA      PIC 9(3) VALUE 119.
+    01 PESO-MINIMO       PIC 9(3) VALUE 2.
+    01 PESO-MAXIMO       PIC 9(3) VALUE 300.
+    01 ALTURA-CM-MINIMA  PIC 9(3) VALUE 30.
+    01 ALTURA-CM-MAXIMA  PIC 9(3) VALUE 250.
+    01 CINTURA-CM-MINIMA PIC 9(3) VALUE 30.
+    01 CINTURA-CM-MAXIMA PIC 9(3) VALUE 200.
+    01 ID-PACIENTE-MINIMO PIC 9(6) VALUE 1.
+    01 ID-PACIENTE-MAXIMO PIC 9(6) VALUE 999999.
+
+    01 WS-TOTAL-MAGREZA     PIC 9(5) VALUE 0.
+    01 WS-TOTAL-NORMAL      PIC 9(5) VALUE 0.
+    01 WS-TOTAL-SOBREPESO   PIC 9(5) VALUE 0.
+    01 WS-TOTAL-OBESIDADE   PIC 9(5) VALUE 0.
+
+    01 LINHA-CABECALHO-1.
+        02 FILLER PIC X(80) VALUE
+           "RELATORIO DE IMC - ATENDIMENTOS DO DIA".
+    01 LINHA-CABECALHO-2.
+        02 FILLER PIC X(20) VALUE "NOME".
+        02 FILLER PIC X(8)  VALUE "IDADE".
+        02 FILLER PIC X(10) VALUE "IMC".
+        02 FILLER PIC X(15) VALUE "CLASSIFICACAO".
+        02 FILLER PIC X(8)  VALUE "RCA".
+        02 FILLER PIC X(8)  VALUE "P.MIN".
+        02 FILLER PIC X(8)  VALUE "P.MAX".
+    01 LINHA-DETALHE.
+        02 LD-NOME       PIC X(20).
+        02 LD-IDADE      PIC ZZ9.
+        02 FILLER        PIC X(5) VALUE SPACES.
+        02 LD-IMC        PIC ZZZ.99.
+        02 FILLER        PIC X(4) VALUE SPACES.
+        02 LD-CLASSIF    PIC X(15).
+        02 LD-RCA        PIC 9.99.
+        02 FILLER        PIC X(4) VALUE SPACES.
+        02 LD-PESO-MIN   PIC ZZ9.99.
+        02 FILLER        PIC X(2) VALUE SPACES.
+        02 LD-PESO-MAX   PIC ZZ9.99.
+    01 LINHA-TOTAIS-1   PIC X(80) VALUE "TOTAIS POR CLASSIFICACAO".
+    01 LINHA-TOTAL-DET.
+        02 FILLER        PIC X(20).
+        02 LT-QUANTIDADE PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT ARQ-RELATORIO
+    IF WS-STATUS-RELATORIO NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO (RELATORIO.TXT) - STATUS: "
+            WS-STATUS-RELATORIO
+        STOP RUN
+    END-IF
+    WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1
+    WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2
+
+    ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+    DISPLAY "USER" UPON ENVIRONMENT-NAME
+    ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+    IF WS-OPERADOR = SPACES
+        MOVE "DESCONHECIDO" TO WS-OPERADOR
+    END-IF
+    PERFORM 0100-ABRIR-HISTORICO
+    PERFORM 0500-ABRIR-AUDITORIA
+
+    PERFORM UNTIL DECISAO = 's' OR DECISAO = 'S'
+        PERFORM WITH TEST AFTER
+                UNTIL ID_PACIENTE >= ID-PACIENTE-MINIMO
+                  AND ID_PACIENTE <= ID-PACIENTE-MAXIMO
+            DISPLAY "DIGITE O ID DO PACIENTE: "
+            ACCEPT ID_PACIENTE
+            IF ID_PACIENTE < ID-PACIENTE-MINIMO
+                          OR ID_PACIENTE > ID-PACIENTE-MAXIMO
+                DISPLAY "ID DE PACIENTE INVALIDO. INFORME UM VALOR ENTRE "
+                    ID-PACIENTE-MINIMO " E " ID-PACIENTE-MAXIMO "."
+            END-IF
+        END-PERFORM
+        DISPLAY "DIGITE O NOME: "
+        ACCEPT NOME
+        PERFORM WITH TEST AFTER
+                UNTIL IDADE >= IDADE-MINIMA AND IDADE <= IDADE-MAXIMA
+            DISPLAY "DIGITE A IDADE: "
+            ACCEPT IDADE
+            IF IDADE < IDADE-MINIMA OR IDADE > IDADE-MAXIMA
+                DISPLAY "IDADE INVALIDA. INFORME UM VALOR ENTRE "
+                    IDADE-MINIMA " E " IDADE-MAXIMA "."
+            END-IF
+        END-PERFORM
+
+        PERFORM WITH TEST AFTER
+                UNTIL PESO >= PESO-MINIMO AND PESO <= PESO-MAXIMO
+            DISPLAY "DIGITE O PESO (EM KG): "
+            ACCEPT PESO
+            IF PESO < PESO-MINIMO OR PESO > PESO-MAXIMO
+                DISPLAY "PESO INVALIDO. INFORME UM VALOR ENTRE "
+                    PESO-MINIMO " E " PESO-MAXIMO " KG."
+            END-IF
+        END-PERFORM
+
+        PERFORM WITH TEST AFTER
+                UNTIL ALTURA_CM >= ALTURA-CM-MINIMA
+                  AND ALTURA_CM <= ALTURA-CM-MAXIMA
+            DISPLAY "DIGITE A ALTURA (EM CM): "
+            ACCEPT ALTURA_CM
+            IF ALTURA_CM < ALTURA-CM-MINIMA OR ALTURA_CM > ALTURA-CM-MAXIMA
+                DISPLAY "ALTURA INVALIDA. INFORME UM VALOR ENTRE "
+                    ALTURA-CM-MINIMA " E " ALTURA-CM-MAXIMA " CM."
+            END-IF
+        END-PERFORM
+
+        PERFORM WITH TEST AFTER UNTIL SEXO = 'M' OR SEXO = 'F'
+            DISPLAY "DIGITE O SEXO (M/F): "
+            ACCEPT SEXO
+            MOVE FUNCTION UPPER-CASE(SEXO) TO SEXO
+            IF SEXO NOT = 'M' AND SEXO NOT = 'F'
+                DISPLAY "SEXO INVALIDO. INFORME 'M' OU 'F'."
+            END-IF
+        END-PERFORM
+
+        PERFORM WITH TEST AFTER
+                UNTIL CINTURA_CM >= CINTURA-CM-MINIMA
+                  AND CINTURA_CM <= CINTURA-CM-MAXIMA
+            DISPLAY "DIGITE A CIRCUNFERENCIA DA CINTURA (EM CM): "
+            ACCEPT CINTURA_CM
+            IF CINTURA_CM < CINTURA-CM-MINIMA OR CINTURA_CM > CINTURA-CM-MAXIMA
+                DISPLAY "CINTURA INVALIDA. INFORME UM VALOR ENTRE "
+                    CINTURA-CM-MINIMA " E " CINTURA-CM-MAXIMA " CM."
+            END-IF
+        END-PERFORM
+
+        COMPUTE ALTURA_M2 = (ALTURA_CM / CENTO) ** 2
+        MOVE 'S' TO WS-IMC-CALCULAVEL
+        COMPUTE IMC = PESO / ALTURA_M2
+            ON SIZE ERROR
+                MOVE 'N' TO WS-IMC-CALCULAVEL
+        END-COMPUTE
+        IF WS-IMC-CALCULAVEL = 'N'
+            DISPLAY "IMC NAO REPRESENTAVEL PARA ", NOME,
+                " (PESO/ALTURA FORA DA FAIXA CALCULAVEL) - REGISTRO "
+                "DESCARTADO"
+        ELSE
+        DISPLAY "IMC DE ", NOME, ": ", IMC, " KG/M2"
+        COMPUTE WS-RAZAO-CINTURA-ALTURA = CINTURA_CM / ALTURA_CM
+        DISPLAY "RAZAO CINTURA-ALTURA: " WS-RAZAO-CINTURA-ALTURA
+        IF IDADE < IDADE-ADULTA
+            MOVE 0 TO WS-PESO-IDEAL-MIN
+            MOVE 0 TO WS-PESO-IDEAL-MAX
+            PERFORM 0300-CLASSIFICAR-PEDIATRICO
+            DISPLAY "FAIXA DE PESO IDEAL: NAO CALCULADA PARA PACIENTE "
+                "PEDIATRICO (TABELA DE PERCENTIL AINDA NAO IMPLEMENTADA)"
+        ELSE
+            COMPUTE WS-PESO-IDEAL-MIN = IMC-NORMAL-MINIMO * ALTURA_M2
+            COMPUTE WS-PESO-IDEAL-MAX = IMC-NORMAL-MAXIMO * ALTURA_M2
+            DISPLAY "FAIXA DE PESO IDEAL: " WS-PESO-IDEAL-MIN
+                " A " WS-PESO-IDEAL-MAX " KG"
+            PERFORM 0310-CLASSIFICAR-ADULTO
+        END-IF
+        DISPLAY WS-CLASSIFICACAO
+
+        PERFORM 0200-ATUALIZAR-HISTORICO
+        PERFORM 0510-GRAVAR-AUDITORIA
+
+        MOVE NOME                    TO LD-NOME
+        MOVE IDADE                   TO LD-IDADE
+        MOVE IMC                     TO LD-IMC
+        MOVE WS-CLASSIFICACAO        TO LD-CLASSIF
+        MOVE WS-RAZAO-CINTURA-ALTURA TO LD-RCA
+        MOVE WS-PESO-IDEAL-MIN       TO LD-PESO-MIN
+        MOVE WS-PESO-IDEAL-MAX       TO LD-PESO-MAX
+        WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+        END-IF
+
+        DISPLAY "DIGITE 's' PARA SAIR, OU OUTRA TECLA PARA CONTINUAR: "
+        ACCEPT DECISAO
+    END-PERFORM.
+
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-1
+    MOVE "MAGREZA"    TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-MAGREZA TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "NORMAL"     TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-NORMAL TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "SOBREPESO"  TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-SOBREPESO TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "OBESIDADE"  TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-OBESIDADE TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+
+    CLOSE ARQ-RELATORIO
+    CLOSE ARQ-HISTORICO
+    CLOSE ARQ-AUDITORIA
+    STOP RUN.
+
+0100-ABRIR-HISTORICO.
+    OPEN I-O ARQ-HISTORICO
+    IF WS-STATUS-HISTORICO = "35"
+        OPEN OUTPUT ARQ-HISTORICO
+        CLOSE ARQ-HISTORICO
+        OPEN I-O ARQ-HISTORICO
+    END-IF
+    IF WS-STATUS-HISTORICO NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE HISTORICO (HISTORICO) - STATUS: "
+            WS-STATUS-HISTORICO
+        STOP RUN
+    END-IF.
+
+0500-ABRIR-AUDITORIA.
+    OPEN EXTEND ARQ-AUDITORIA
+    IF WS-STATUS-AUDITORIA = "35"
+        OPEN OUTPUT ARQ-AUDITORIA
+    END-IF
+    IF WS-STATUS-AUDITORIA NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE AUDITORIA (AUDITORIA.TXT) - STATUS: "
+            WS-STATUS-AUDITORIA
+        STOP RUN
+    END-IF.
+
+0510-GRAVAR-AUDITORIA.
+    ACCEPT WS-HORA-ATUAL FROM TIME
+    MOVE WS-DATA-ATUAL   TO LA-DATA
+    MOVE WS-HORA-ATUAL   TO LA-HORA
+    MOVE WS-OPERADOR     TO LA-OPERADOR
+    MOVE ID_PACIENTE     TO LA-ID-PACIENTE
+    MOVE NOME            TO LA-NOME
+    MOVE IDADE           TO LA-IDADE
+    MOVE SEXO            TO LA-SEXO
+    MOVE PESO            TO LA-PESO
+    MOVE ALTURA_CM       TO LA-ALTURA
+    MOVE CINTURA_CM      TO LA-CINTURA
+    MOVE IMC             TO LA-IMC
+    MOVE WS-CLASSIFICACAO TO LA-CLASSIF
+    WRITE LINHA-AUDITORIA FROM LINHA-AUDITORIA-DET.
+
+0200-ATUALIZAR-HISTORICO.
+    MOVE ID_PACIENTE TO HIST-ID-PACIENTE
+    READ ARQ-HISTORICO
+        INVALID KEY
+            MOVE SPACES TO WS-TENDENCIA-IMC
+    END-READ
+    IF WS-STATUS-HISTORICO = "00"
+        IF IMC > HIST-IMC-ATUAL
+            MOVE "IMC EM ALTA DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+        ELSE
+            IF IMC < HIST-IMC-ATUAL
+                MOVE "IMC EM QUEDA DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+            ELSE
+                MOVE "IMC ESTAVEL DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+            END-IF
+        END-IF
+        DISPLAY WS-TENDENCIA-IMC
+        MOVE HIST-IMC-ATUAL TO HIST-IMC-ANTERIOR
+        MOVE NOME           TO HIST-NOME
+        MOVE IMC            TO HIST-IMC-ATUAL
+        MOVE WS-DATA-ATUAL  TO HIST-DATA-ULTIMA
+        REWRITE REG-HISTORICO
+    ELSE
+        MOVE NOME          TO HIST-NOME
+        MOVE IMC           TO HIST-IMC-ATUAL
+        MOVE IMC           TO HIST-IMC-ANTERIOR
+        MOVE WS-DATA-ATUAL TO HIST-DATA-ULTIMA
+        WRITE REG-HISTORICO
+    END-IF.
+
+0300-CLASSIFICAR-PEDIATRICO.
+*> Faixas etarias/sexo aproximadas para IMC pediatrico. Nao sao as
+*> tabelas de percentil LMS oficiais da OMS/CDC (que exigem consulta a
+*> uma tabela de percentis por idade em meses) - sao limiares fixos por
+*> faixa etaria e sexo, suficientes para evitar aplicar o corte adulto
+*> a uma crianca, mas devem ser substituidas pela tabela de percentil
+*> oficial antes de uso clinico real.
+    IF IDADE < 2
+        MOVE "NORMAL" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-NORMAL
+        DISPLAY "IDADE ABAIXO DE 2 ANOS - USAR AVALIACAO DE "
+            "PESO-PARA-COMPRIMENTO ESPECIFICA"
+    ELSE
+        IF IDADE <= 5
+            IF SEXO = 'M'
+                PERFORM 0320-FAIXA-2-A-5-M
+            ELSE
+                PERFORM 0321-FAIXA-2-A-5-F
+            END-IF
+        ELSE
+            IF IDADE <= 11
+                IF SEXO = 'M'
+                    PERFORM 0330-FAIXA-6-A-11-M
+                ELSE
+                    PERFORM 0331-FAIXA-6-A-11-F
+                END-IF
+            ELSE
+                IF SEXO = 'M'
+                    PERFORM 0340-FAIXA-12-A-17-M
+                ELSE
+                    PERFORM 0341-FAIXA-12-A-17-F
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+0310-CLASSIFICAR-ADULTO.
+    IF IMC < 18.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 25
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 30
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0320-FAIXA-2-A-5-M.
+    IF IMC < 14.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 17.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 18.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0321-FAIXA-2-A-5-F.
+    IF IMC < 13.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 17.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 18.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0330-FAIXA-6-A-11-M.
+    IF IMC < 14.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 18.5
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 21.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0331-FAIXA-6-A-11-F.
+    IF IMC < 14.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 18.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 21.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0340-FAIXA-12-A-17-M.
+    IF IMC < 16.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 22.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 25.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0341-FAIXA-12-A-17-F.
+    IF IMC < 15.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 22.5
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 26.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
