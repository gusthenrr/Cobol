@@ -0,0 +1,670 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. IMCLOTE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ARQ-PACIENTES ASSIGN TO PACIENTE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-PACIENTES.
+    SELECT ARQ-RELATORIO ASSIGN TO RELATORI
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-RELATORIO.
+    SELECT ARQ-HISTORICO ASSIGN TO HISTORIC
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS HIST-ID-PACIENTE
+        FILE STATUS IS WS-STATUS-HISTORICO.
+    SELECT ARQ-CHECKPOINT ASSIGN TO CHECKPT
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-CHECKPOINT.
+    SELECT ARQ-AUDITORIA ASSIGN TO AUDITORI
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-AUDITORIA.
+    SELECT ARQ-EXTRATO-EHR ASSIGN TO EHREXTR
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-STATUS-EXTRATO-EHR.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ARQ-PACIENTES.
+    01 REG-PACIENTE.
+        02 ID-PACIENTE-IN PIC 9(6).
+        02 NOME-IN       PIC X(20).
+        02 IDADE-IN      PIC 9(3).
+        02 PESO-IN       PIC 9(3).
+        02 ALTURA-CM-IN  PIC 9(3).
+        02 SEXO-IN       PIC X(1).
+        02 CINTURA-CM-IN PIC 9(3).
+
+FD  ARQ-RELATORIO.
+    01 LINHA-RELATORIO PIC X(80).
+
+FD  ARQ-HISTORICO.
+    01 REG-HISTORICO.
+        02 HIST-ID-PACIENTE   PIC 9(6).
+        02 HIST-NOME          PIC X(20).
+        02 HIST-IMC-ATUAL     PIC 9(3)V99.
+        02 HIST-IMC-ANTERIOR  PIC 9(3)V99.
+        02 HIST-DATA-ULTIMA   PIC 9(8).
+
+FD  ARQ-CHECKPOINT.
+    01 REG-CHECKPOINT.
+        02 CKP-TOTAL-LIDOS      PIC 9(5).
+        02 CKP-TOTAL-MAGREZA    PIC 9(5).
+        02 CKP-TOTAL-NORMAL     PIC 9(5).
+        02 CKP-TOTAL-SOBREPESO  PIC 9(5).
+        02 CKP-TOTAL-OBESIDADE  PIC 9(5).
+        02 CKP-TOTAL-REJEITADOS PIC 9(5).
+        02 CKP-REG-EM-ANDAMENTO PIC 9(5).
+        02 CKP-PASSO            PIC 9(1).
+
+FD  ARQ-AUDITORIA.
+    01 LINHA-AUDITORIA PIC X(120).
+
+FD  ARQ-EXTRATO-EHR.
+    01 LINHA-EXTRATO-EHR PIC X(50).
+
+WORKING-STORAGE SECTION.
+    01 WS-STATUS-PACIENTES  PIC X(2) VALUE SPACES.
+    01 WS-STATUS-RELATORIO  PIC X(2) VALUE SPACES.
+    01 WS-STATUS-HISTORICO  PIC X(2) VALUE SPACES.
+    01 WS-STATUS-CHECKPOINT PIC X(2) VALUE SPACES.
+    01 WS-STATUS-AUDITORIA  PIC X(2) VALUE SPACES.
+    01 WS-STATUS-EXTRATO-EHR PIC X(2) VALUE SPACES.
+    01 WS-CHECKPOINT-LIDO    PIC 9(5) VALUE 0.
+    01 WS-CHECKPOINT-INTERVALO PIC 9(3) VALUE 1.
+    01 WS-REGISTROS-A-PULAR PIC 9(5) VALUE 0.
+    01 WS-RETOMANDO-PASSO   PIC 9(1) VALUE 0.
+    01 WS-DATA-ATUAL        PIC 9(8) VALUE 0.
+    01 WS-HORA-ATUAL        PIC 9(8) VALUE 0.
+    01 WS-OPERADOR          PIC X(20) VALUE SPACES.
+    01 WS-TENDENCIA-IMC     PIC X(30) VALUE SPACES.
+    01 WS-FIM-ARQUIVO       PIC X(1) VALUE 'N'.
+    01 CENTO                PIC 9(3)V99 VALUE 100.00.
+    01 LINHA-AUDITORIA-DET.
+        02 LA-DATA       PIC 9(8).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-HORA       PIC 9(8).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-OPERADOR   PIC X(20).
+        02 LA-ID-PACIENTE PIC 9(6).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-NOME       PIC X(20).
+        02 LA-IDADE      PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-SEXO       PIC X(1).
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-PESO       PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-ALTURA     PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-CINTURA    PIC ZZ9.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-IMC        PIC ZZZ.99.
+        02 FILLER        PIC X(1) VALUE SPACE.
+        02 LA-CLASSIF    PIC X(10).
+    01 LINHA-EXTRATO-EHR-DET.
+        02 EE-ID-PACIENTE    PIC 9(6).
+        02 EE-IMC            PIC 9(3)V99.
+        02 EE-CLASSIFICACAO  PIC X(10).
+        02 EE-DATA           PIC 9(8).
+    COPY INDIVIDUO.
+    01 ALTURA_M2     PIC 9(4)V99 VALUE 0.00.
+    01 WS-CLASSIFICACAO PIC X(10) VALUE SPACES.
+    01 IDADE-ADULTA      PIC 9(3) VALUE 18.
+    01 WS-TOTAL-LIDOS       PIC 9(5) VALUE 0.
+    01 WS-TOTAL-REJEITADOS  PIC 9(5) VALUE 0.
+    01 WS-RAZAO-CINTURA-ALTURA PIC 9V99 VALUE 0.
+    01 WS-PESO-IDEAL-MIN       PIC 9(3)V99 VALUE 0.
+    01 WS-PESO-IDEAL-MAX       PIC 9(3)V99 VALUE 0.
+    01 IMC-NORMAL-MINIMO       PIC 9(2)V99 VALUE 18.5.
+    01 IMC-NORMAL-MAXIMO       PIC 9(2)V99 VALUE 24.9.
+
+    01 IDADE-MINIMA      PIC 9(3) VALUE 0.
+    01 IDADE-MAXIMA      PIC 9(3) VALUE 119.
+    01 PESO-MINIMO       PIC 9(3) VALUE 2.
+    01 PESO-MAXIMO       PIC 9(3) VALUE 300.
+    01 ALTURA-CM-MINIMA  PIC 9(3) VALUE 30.
+    01 ALTURA-CM-MAXIMA  PIC 9(3) VALUE 250.
+    01 CINTURA-CM-MINIMA PIC 9(3) VALUE 30.
+    01 CINTURA-CM-MAXIMA PIC 9(3) VALUE 200.
+    01 ID-PACIENTE-MINIMO PIC 9(6) VALUE 1.
+    01 ID-PACIENTE-MAXIMO PIC 9(6) VALUE 999999.
+    01 WS-REGISTRO-VALIDO PIC X(1) VALUE 'S'.
+
+    01 WS-TOTAL-MAGREZA     PIC 9(5) VALUE 0.
+    01 WS-TOTAL-NORMAL      PIC 9(5) VALUE 0.
+    01 WS-TOTAL-SOBREPESO   PIC 9(5) VALUE 0.
+    01 WS-TOTAL-OBESIDADE   PIC 9(5) VALUE 0.
+
+    01 LINHA-CABECALHO-1.
+        02 FILLER PIC X(80) VALUE
+           "RELATORIO DE IMC - PROCESSAMENTO EM LOTE".
+    01 LINHA-CABECALHO-2.
+        02 FILLER PIC X(20) VALUE "NOME".
+        02 FILLER PIC X(8)  VALUE "IDADE".
+        02 FILLER PIC X(10) VALUE "IMC".
+        02 FILLER PIC X(15) VALUE "CLASSIFICACAO".
+        02 FILLER PIC X(8)  VALUE "RCA".
+        02 FILLER PIC X(8)  VALUE "P.MIN".
+        02 FILLER PIC X(8)  VALUE "P.MAX".
+    01 LINHA-DETALHE.
+        02 LD-NOME       PIC X(20).
+        02 LD-IDADE      PIC ZZ9.
+        02 FILLER        PIC X(5) VALUE SPACES.
+        02 LD-IMC        PIC ZZZ.99.
+        02 FILLER        PIC X(4) VALUE SPACES.
+        02 LD-CLASSIF    PIC X(15).
+        02 LD-RCA        PIC 9.99.
+        02 FILLER        PIC X(4) VALUE SPACES.
+        02 LD-PESO-MIN   PIC ZZ9.99.
+        02 FILLER        PIC X(2) VALUE SPACES.
+        02 LD-PESO-MAX   PIC ZZ9.99.
+    01 LINHA-TOTAIS-1   PIC X(80) VALUE "TOTAIS POR CLASSIFICACAO".
+    01 LINHA-TOTAL-DET.
+        02 FILLER        PIC X(20).
+        02 LT-QUANTIDADE PIC ZZZZ9.
+
+PROCEDURE DIVISION.
+    DISPLAY "IMCLOTE - PROCESSAMENTO EM LOTE DE PACIENTES"
+    OPEN INPUT ARQ-PACIENTES
+    IF WS-STATUS-PACIENTES NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE ENTRADA (DD PACIENTE) - STATUS: "
+            WS-STATUS-PACIENTES
+        STOP RUN
+    END-IF
+
+    ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+    DISPLAY "USER" UPON ENVIRONMENT-NAME
+    ACCEPT WS-OPERADOR FROM ENVIRONMENT-VALUE
+    IF WS-OPERADOR = SPACES
+        MOVE "DESCONHECIDO" TO WS-OPERADOR
+    END-IF
+    PERFORM 0100-ABRIR-HISTORICO
+    PERFORM 0500-ABRIR-AUDITORIA
+    PERFORM 0400-VERIFICAR-CHECKPOINT
+    PERFORM 0530-ABRIR-RELATORIO
+    PERFORM 0540-ABRIR-EXTRATO-EHR
+
+    PERFORM UNTIL WS-FIM-ARQUIVO = 'S'
+        READ ARQ-PACIENTES
+            AT END
+                MOVE 'S' TO WS-FIM-ARQUIVO
+            NOT AT END
+                ADD 1 TO WS-TOTAL-LIDOS
+                MOVE ID-PACIENTE-IN TO ID_PACIENTE
+                MOVE NOME-IN      TO NOME
+                MOVE IDADE-IN     TO IDADE
+                MOVE PESO-IN      TO PESO
+                MOVE ALTURA-CM-IN TO ALTURA_CM
+                MOVE FUNCTION UPPER-CASE(SEXO-IN) TO SEXO
+                MOVE CINTURA-CM-IN TO CINTURA_CM
+
+                MOVE 'S' TO WS-REGISTRO-VALIDO
+                IF ID_PACIENTE < ID-PACIENTE-MINIMO
+                   OR ID_PACIENTE > ID-PACIENTE-MAXIMO
+                   OR IDADE < IDADE-MINIMA OR IDADE > IDADE-MAXIMA
+                   OR PESO < PESO-MINIMO OR PESO > PESO-MAXIMO
+                   OR ALTURA_CM < ALTURA-CM-MINIMA
+                   OR ALTURA_CM > ALTURA-CM-MAXIMA
+                   OR (SEXO NOT = 'M' AND SEXO NOT = 'F')
+                   OR CINTURA_CM < CINTURA-CM-MINIMA
+                   OR CINTURA_CM > CINTURA-CM-MAXIMA
+                    MOVE 'N' TO WS-REGISTRO-VALIDO
+                END-IF
+
+                IF WS-REGISTRO-VALIDO = 'N'
+                    ADD 1 TO WS-TOTAL-REJEITADOS
+                    DISPLAY "REGISTRO REJEITADO (VALORES FORA DA FAIXA): "
+                        NOME
+                ELSE
+                    COMPUTE ALTURA_M2 = (ALTURA_CM / CENTO) ** 2
+                    COMPUTE IMC = PESO / ALTURA_M2
+                        ON SIZE ERROR
+                            MOVE 'N' TO WS-REGISTRO-VALIDO
+                    END-COMPUTE
+                    IF WS-REGISTRO-VALIDO = 'N'
+                        ADD 1 TO WS-TOTAL-REJEITADOS
+                        DISPLAY "REGISTRO REJEITADO (IMC FORA DA FAIXA "
+                            "REPRESENTAVEL): " NOME
+                    ELSE
+                    DISPLAY "IMC DE ", NOME, ": ", IMC, " KG/M2"
+                    COMPUTE WS-RAZAO-CINTURA-ALTURA = CINTURA_CM / ALTURA_CM
+                    DISPLAY "RAZAO CINTURA-ALTURA: " WS-RAZAO-CINTURA-ALTURA
+                    IF IDADE < IDADE-ADULTA
+                        MOVE 0 TO WS-PESO-IDEAL-MIN
+                        MOVE 0 TO WS-PESO-IDEAL-MAX
+                        PERFORM 0300-CLASSIFICAR-PEDIATRICO
+                        DISPLAY "FAIXA DE PESO IDEAL: NAO CALCULADA PARA "
+                            "PACIENTE PEDIATRICO (TABELA DE PERCENTIL "
+                            "AINDA NAO IMPLEMENTADA)"
+                    ELSE
+                        COMPUTE WS-PESO-IDEAL-MIN =
+                            IMC-NORMAL-MINIMO * ALTURA_M2
+                        COMPUTE WS-PESO-IDEAL-MAX =
+                            IMC-NORMAL-MAXIMO * ALTURA_M2
+                        DISPLAY "FAIXA DE PESO IDEAL: " WS-PESO-IDEAL-MIN
+                            " A " WS-PESO-IDEAL-MAX " KG"
+                        PERFORM 0310-CLASSIFICAR-ADULTO
+                    END-IF
+                    DISPLAY WS-CLASSIFICACAO
+
+                    IF WS-RETOMANDO-PASSO < 1
+                        PERFORM 0200-ATUALIZAR-HISTORICO
+                        MOVE 1 TO CKP-PASSO
+                        PERFORM 0405-GRAVAR-CHECKPOINT-PASSO
+                    END-IF
+                    IF WS-RETOMANDO-PASSO < 2
+                        PERFORM 0510-GRAVAR-AUDITORIA
+                        MOVE 2 TO CKP-PASSO
+                        PERFORM 0405-GRAVAR-CHECKPOINT-PASSO
+                    END-IF
+                    IF WS-RETOMANDO-PASSO < 3
+                        PERFORM 0520-GRAVAR-EXTRATO-EHR
+                        MOVE 3 TO CKP-PASSO
+                        PERFORM 0405-GRAVAR-CHECKPOINT-PASSO
+                    END-IF
+                    IF WS-RETOMANDO-PASSO < 4
+                        MOVE NOME                  TO LD-NOME
+                        MOVE IDADE                 TO LD-IDADE
+                        MOVE IMC                   TO LD-IMC
+                        MOVE WS-CLASSIFICACAO      TO LD-CLASSIF
+                        MOVE WS-RAZAO-CINTURA-ALTURA TO LD-RCA
+                        MOVE WS-PESO-IDEAL-MIN     TO LD-PESO-MIN
+                        MOVE WS-PESO-IDEAL-MAX     TO LD-PESO-MAX
+                        WRITE LINHA-RELATORIO FROM LINHA-DETALHE
+                        MOVE 4 TO CKP-PASSO
+                        PERFORM 0405-GRAVAR-CHECKPOINT-PASSO
+                    END-IF
+                    END-IF
+                END-IF
+                MOVE 0 TO WS-RETOMANDO-PASSO
+                PERFORM 0410-GRAVAR-CHECKPOINT
+        END-READ
+    END-PERFORM
+
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAIS-1
+    MOVE "MAGREZA"    TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-MAGREZA TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "NORMAL"     TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-NORMAL TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "SOBREPESO"  TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-SOBREPESO TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+    MOVE "OBESIDADE"  TO LINHA-TOTAL-DET (1:20)
+    MOVE WS-TOTAL-OBESIDADE TO LT-QUANTIDADE
+    WRITE LINHA-RELATORIO FROM LINHA-TOTAL-DET
+
+    PERFORM 0420-LIMPAR-CHECKPOINT
+
+    CLOSE ARQ-PACIENTES
+    CLOSE ARQ-RELATORIO
+    CLOSE ARQ-HISTORICO
+    CLOSE ARQ-AUDITORIA
+    CLOSE ARQ-EXTRATO-EHR
+    DISPLAY "TOTAL DE PACIENTES LIDOS: " WS-TOTAL-LIDOS
+    DISPLAY "TOTAL DE PACIENTES REJEITADOS: " WS-TOTAL-REJEITADOS
+    STOP RUN.
+
+0100-ABRIR-HISTORICO.
+    OPEN I-O ARQ-HISTORICO
+    IF WS-STATUS-HISTORICO = "35"
+        OPEN OUTPUT ARQ-HISTORICO
+        CLOSE ARQ-HISTORICO
+        OPEN I-O ARQ-HISTORICO
+    END-IF
+    IF WS-STATUS-HISTORICO NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE HISTORICO (DD HISTORIC) - STATUS: "
+            WS-STATUS-HISTORICO
+        STOP RUN
+    END-IF.
+
+0500-ABRIR-AUDITORIA.
+    OPEN EXTEND ARQ-AUDITORIA
+    IF WS-STATUS-AUDITORIA = "35"
+        OPEN OUTPUT ARQ-AUDITORIA
+    END-IF
+    IF WS-STATUS-AUDITORIA NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE AUDITORIA (DD AUDITORI) - STATUS: "
+            WS-STATUS-AUDITORIA
+        STOP RUN
+    END-IF.
+
+0510-GRAVAR-AUDITORIA.
+    ACCEPT WS-HORA-ATUAL FROM TIME
+    MOVE WS-DATA-ATUAL   TO LA-DATA
+    MOVE WS-HORA-ATUAL   TO LA-HORA
+    MOVE WS-OPERADOR     TO LA-OPERADOR
+    MOVE ID_PACIENTE     TO LA-ID-PACIENTE
+    MOVE NOME            TO LA-NOME
+    MOVE IDADE           TO LA-IDADE
+    MOVE SEXO            TO LA-SEXO
+    MOVE PESO            TO LA-PESO
+    MOVE ALTURA_CM       TO LA-ALTURA
+    MOVE CINTURA_CM      TO LA-CINTURA
+    MOVE IMC             TO LA-IMC
+    MOVE WS-CLASSIFICACAO TO LA-CLASSIF
+    WRITE LINHA-AUDITORIA FROM LINHA-AUDITORIA-DET.
+
+0520-GRAVAR-EXTRATO-EHR.
+    MOVE ID_PACIENTE      TO EE-ID-PACIENTE
+    MOVE IMC              TO EE-IMC
+    MOVE WS-CLASSIFICACAO TO EE-CLASSIFICACAO
+    MOVE WS-DATA-ATUAL    TO EE-DATA
+    WRITE LINHA-EXTRATO-EHR FROM LINHA-EXTRATO-EHR-DET.
+
+0400-VERIFICAR-CHECKPOINT.
+    OPEN INPUT ARQ-CHECKPOINT
+    IF WS-STATUS-CHECKPOINT NOT = "00" AND WS-STATUS-CHECKPOINT NOT = "35"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE CHECKPOINT (DD CHECKPT) - STATUS: "
+            WS-STATUS-CHECKPOINT
+        STOP RUN
+    END-IF
+    IF WS-STATUS-CHECKPOINT = "00"
+        READ ARQ-CHECKPOINT
+        CLOSE ARQ-CHECKPOINT
+        IF CKP-TOTAL-LIDOS > 0 OR CKP-REG-EM-ANDAMENTO > 0
+            DISPLAY "CHECKPOINT ENCONTRADO - RETOMANDO APOS O REGISTRO "
+                CKP-TOTAL-LIDOS
+            MOVE 1 TO WS-CHECKPOINT-LIDO
+            MOVE CKP-TOTAL-LIDOS TO WS-REGISTROS-A-PULAR
+            PERFORM WS-REGISTROS-A-PULAR TIMES
+                IF WS-FIM-ARQUIVO NOT = 'S'
+                    READ ARQ-PACIENTES
+                        AT END
+                            MOVE 'S' TO WS-FIM-ARQUIVO
+                    END-READ
+                END-IF
+            END-PERFORM
+            MOVE CKP-TOTAL-LIDOS      TO WS-TOTAL-LIDOS
+            MOVE CKP-TOTAL-MAGREZA    TO WS-TOTAL-MAGREZA
+            MOVE CKP-TOTAL-NORMAL     TO WS-TOTAL-NORMAL
+            MOVE CKP-TOTAL-SOBREPESO  TO WS-TOTAL-SOBREPESO
+            MOVE CKP-TOTAL-OBESIDADE  TO WS-TOTAL-OBESIDADE
+            MOVE CKP-TOTAL-REJEITADOS TO WS-TOTAL-REJEITADOS
+            IF CKP-REG-EM-ANDAMENTO > 0
+                MOVE CKP-PASSO TO WS-RETOMANDO-PASSO
+                DISPLAY "REGISTRO " CKP-REG-EM-ANDAMENTO
+                    " ESTAVA EM ANDAMENTO (PASSO " CKP-PASSO
+                    ") - REEXECUTANDO SOMENTE OS PASSOS PENDENTES"
+            END-IF
+        END-IF
+    ELSE
+        CLOSE ARQ-CHECKPOINT
+    END-IF.
+
+0405-GRAVAR-CHECKPOINT-PASSO.
+    MOVE WS-TOTAL-LIDOS TO CKP-REG-EM-ANDAMENTO
+    OPEN OUTPUT ARQ-CHECKPOINT
+    IF WS-STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "ERRO AO GRAVAR CHECKPOINT (DD CHECKPT) - STATUS: "
+            WS-STATUS-CHECKPOINT
+        STOP RUN
+    END-IF
+    WRITE REG-CHECKPOINT
+    CLOSE ARQ-CHECKPOINT.
+
+0410-GRAVAR-CHECKPOINT.
+    IF FUNCTION MOD(WS-TOTAL-LIDOS, WS-CHECKPOINT-INTERVALO) = 0
+        MOVE WS-TOTAL-LIDOS      TO CKP-TOTAL-LIDOS
+        MOVE WS-TOTAL-MAGREZA    TO CKP-TOTAL-MAGREZA
+        MOVE WS-TOTAL-NORMAL     TO CKP-TOTAL-NORMAL
+        MOVE WS-TOTAL-SOBREPESO  TO CKP-TOTAL-SOBREPESO
+        MOVE WS-TOTAL-OBESIDADE  TO CKP-TOTAL-OBESIDADE
+        MOVE WS-TOTAL-REJEITADOS TO CKP-TOTAL-REJEITADOS
+        MOVE 0 TO CKP-REG-EM-ANDAMENTO
+        MOVE 0 TO CKP-PASSO
+        OPEN OUTPUT ARQ-CHECKPOINT
+        IF WS-STATUS-CHECKPOINT NOT = "00"
+            DISPLAY "ERRO AO GRAVAR CHECKPOINT (DD CHECKPT) - STATUS: "
+                WS-STATUS-CHECKPOINT
+            STOP RUN
+        END-IF
+        WRITE REG-CHECKPOINT
+        CLOSE ARQ-CHECKPOINT
+        DISPLAY "CHECKPOINT GRAVADO APOS O REGISTRO " WS-TOTAL-LIDOS
+    END-IF.
+
+0420-LIMPAR-CHECKPOINT.
+    MOVE 0 TO CKP-TOTAL-LIDOS
+    MOVE 0 TO CKP-TOTAL-MAGREZA
+    MOVE 0 TO CKP-TOTAL-NORMAL
+    MOVE 0 TO CKP-TOTAL-SOBREPESO
+    MOVE 0 TO CKP-TOTAL-OBESIDADE
+    MOVE 0 TO CKP-TOTAL-REJEITADOS
+    MOVE 0 TO CKP-REG-EM-ANDAMENTO
+    MOVE 0 TO CKP-PASSO
+    OPEN OUTPUT ARQ-CHECKPOINT
+    IF WS-STATUS-CHECKPOINT NOT = "00"
+        DISPLAY "ERRO AO GRAVAR CHECKPOINT (DD CHECKPT) - STATUS: "
+            WS-STATUS-CHECKPOINT
+        STOP RUN
+    END-IF
+    WRITE REG-CHECKPOINT
+    CLOSE ARQ-CHECKPOINT.
+
+0530-ABRIR-RELATORIO.
+    IF WS-CHECKPOINT-LIDO > 0
+        OPEN EXTEND ARQ-RELATORIO
+    ELSE
+        OPEN OUTPUT ARQ-RELATORIO
+    END-IF
+    IF WS-STATUS-RELATORIO NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE RELATORIO (DD RELATORI) - STATUS: "
+            WS-STATUS-RELATORIO
+        STOP RUN
+    END-IF
+    IF WS-CHECKPOINT-LIDO = 0
+        WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-1
+        WRITE LINHA-RELATORIO FROM LINHA-CABECALHO-2
+    END-IF.
+
+0540-ABRIR-EXTRATO-EHR.
+    IF WS-CHECKPOINT-LIDO > 0
+        OPEN EXTEND ARQ-EXTRATO-EHR
+    ELSE
+        OPEN OUTPUT ARQ-EXTRATO-EHR
+    END-IF
+    IF WS-STATUS-EXTRATO-EHR NOT = "00"
+        DISPLAY "ERRO AO ABRIR ARQUIVO DE EXTRATO EHR (DD EHREXTR) - STATUS: "
+            WS-STATUS-EXTRATO-EHR
+        STOP RUN
+    END-IF.
+
+0200-ATUALIZAR-HISTORICO.
+    MOVE ID_PACIENTE TO HIST-ID-PACIENTE
+    READ ARQ-HISTORICO
+        INVALID KEY
+            MOVE SPACES TO WS-TENDENCIA-IMC
+    END-READ
+    IF WS-STATUS-HISTORICO = "00"
+        IF IMC > HIST-IMC-ATUAL
+            MOVE "IMC EM ALTA DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+        ELSE
+            IF IMC < HIST-IMC-ATUAL
+                MOVE "IMC EM QUEDA DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+            ELSE
+                MOVE "IMC ESTAVEL DESDE A ULTIMA VISITA" TO WS-TENDENCIA-IMC
+            END-IF
+        END-IF
+        DISPLAY WS-TENDENCIA-IMC
+        MOVE HIST-IMC-ATUAL TO HIST-IMC-ANTERIOR
+        MOVE NOME           TO HIST-NOME
+        MOVE IMC            TO HIST-IMC-ATUAL
+        MOVE WS-DATA-ATUAL  TO HIST-DATA-ULTIMA
+        REWRITE REG-HISTORICO
+    ELSE
+        MOVE NOME          TO HIST-NOME
+        MOVE IMC           TO HIST-IMC-ATUAL
+        MOVE IMC           TO HIST-IMC-ANTERIOR
+        MOVE WS-DATA-ATUAL TO HIST-DATA-ULTIMA
+        WRITE REG-HISTORICO
+    END-IF.
+
+0300-CLASSIFICAR-PEDIATRICO.
+*> Faixas etarias/sexo aproximadas para IMC pediatrico - ver nota em
+*> COBOL.cbl: nao sao as tabelas de percentil LMS oficiais da OMS/CDC.
+    IF IDADE < 2
+        MOVE "NORMAL" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-NORMAL
+        DISPLAY "IDADE ABAIXO DE 2 ANOS - USAR AVALIACAO DE "
+            "PESO-PARA-COMPRIMENTO ESPECIFICA"
+    ELSE
+        IF IDADE <= 5
+            IF SEXO = 'M'
+                PERFORM 0320-FAIXA-2-A-5-M
+            ELSE
+                PERFORM 0321-FAIXA-2-A-5-F
+            END-IF
+        ELSE
+            IF IDADE <= 11
+                IF SEXO = 'M'
+                    PERFORM 0330-FAIXA-6-A-11-M
+                ELSE
+                    PERFORM 0331-FAIXA-6-A-11-F
+                END-IF
+            ELSE
+                IF SEXO = 'M'
+                    PERFORM 0340-FAIXA-12-A-17-M
+                ELSE
+                    PERFORM 0341-FAIXA-12-A-17-F
+                END-IF
+            END-IF
+        END-IF
+    END-IF.
+
+0310-CLASSIFICAR-ADULTO.
+    IF IMC < 18.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 25
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 30
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0320-FAIXA-2-A-5-M.
+    IF IMC < 14.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 17.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 18.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0321-FAIXA-2-A-5-F.
+    IF IMC < 13.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 17.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 18.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0330-FAIXA-6-A-11-M.
+    IF IMC < 14.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 18.5
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 21.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0331-FAIXA-6-A-11-F.
+    IF IMC < 14.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 18.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 21.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0340-FAIXA-12-A-17-M.
+    IF IMC < 16.0
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 22.0
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 25.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
+
+0341-FAIXA-12-A-17-F.
+    IF IMC < 15.5
+        MOVE "MAGREZA" TO WS-CLASSIFICACAO
+        ADD 1 TO WS-TOTAL-MAGREZA
+    ELSE
+        IF IMC < 22.5
+            MOVE "NORMAL" TO WS-CLASSIFICACAO
+            ADD 1 TO WS-TOTAL-NORMAL
+        ELSE
+            IF IMC < 26.0
+                MOVE "SOBREPESO" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-SOBREPESO
+            ELSE
+                MOVE "OBESIDADE" TO WS-CLASSIFICACAO
+                ADD 1 TO WS-TOTAL-OBESIDADE
+            END-IF
+        END-IF
+    END-IF.
