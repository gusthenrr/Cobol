@@ -0,0 +1,36 @@
+//IMCNOITE JOB (ACCTG),'IMC NOTURNO',CLASS=A,MSGCLASS=X,
+//         MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* EXTRAI O ARQUIVO NOTURNO DE PESAGEM DA INTERNACAO (ADMISSOES),*
+//* RODA A VERSAO EM LOTE DO CALCULO/CLASSIFICACAO DE IMC E       *
+//* GRAVA O RESULTADO NO LAYOUT DE ENTRADA DO PRONTUARIO (EHR).   *
+//*--------------------------------------------------------------*
+//PASSO01  EXEC PGM=IMCLOTE
+//STEPLIB  DD   DSN=HOSP.IMC.LOADLIB,DISP=SHR
+//PACIENTE DD   DSN=HOSP.ADMISSOES.PESAGEM.DIARIA,DISP=SHR
+//RELATORI DD   DSN=HOSP.IMC.RELATORIO.LOTE,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=80)
+//HISTORIC DD   DSN=HOSP.IMC.HISTORICO,DISP=SHR
+//CHECKPT  DD   DSN=HOSP.IMC.CHECKPOINT,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=36)
+//AUDITORI DD   DSN=HOSP.IMC.AUDITORIA,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=120)
+//EHREXTR  DD   DSN=HOSP.EHR.EXTRATO.IMC,
+//         DISP=(MOD,CATLG,CATLG),
+//         SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=50)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* O PASSO SEGUINTE ENTREGA O EXTRATO GERADO ACIMA PARA A ROTINA
+//* DE CARGA DO PRONTUARIO ELETRONICO, QUE LE HOSP.EHR.EXTRATO.IMC
+//* E ATUALIZA O IMC/CLASSIFICACAO NA FICHA DO PACIENTE.
+//PASSO02  EXEC PGM=EHRCARGA
+//STEPLIB  DD   DSN=HOSP.EHR.LOADLIB,DISP=SHR
+//EHREXTR  DD   DSN=HOSP.EHR.EXTRATO.IMC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
