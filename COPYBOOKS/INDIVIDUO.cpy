@@ -0,0 +1,9 @@
+    01 INDIVIDUO.
+        02 ID_PACIENTE PIC 9(6).
+        02 NOME       PIC X(20).
+        02 IDADE      PIC 9(3).
+        02 PESO       PIC 9(3).
+        02 ALTURA_CM  PIC 9(3).
+        02 SEXO       PIC X(1).
+        02 CINTURA_CM PIC 9(3).
+        02 IMC        PIC 9(3)V99 VALUE 0.00.
